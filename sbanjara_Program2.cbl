@@ -65,8 +65,39 @@
            SELECT EMPLOYEE-RECORD-FILE
                ASSIGN TO 'PR2FA19.TXT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-EMPLOYEE-FILE
+               ASSIGN TO 'PR2FA19S.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SORTWK01'.
            SELECT SALARY-REPORT-FILE
-               ASSIGN TO PRINTER 'SALARY-REPORT'.
+               ASSIGN TO PRINTER 'SALARY-REPORT'
+                   FILE STATUS IS WS-SALARY-REPORT-FILE-STATUS.
+           SELECT PAYROLL-EXTRACT-FILE
+               ASSIGN TO 'PR2FA19P.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PAYROLL-EXTRACT-FILE-STATUS.
+           SELECT RATES-CONTROL-FILE
+               ASSIGN TO 'PR2RATES.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RATES-FILE-STATUS.
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER 'EXCEPTION-REPORT'
+                   FILE STATUS IS WS-EXCEPTION-REPORT-FILE-STATUS.
+           SELECT HISTORY-FILE
+               ASSIGN TO 'PR2HIST.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HISTORY-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PR2CKPT.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT GL-POSTING-FILE
+               ASSIGN TO 'PR2GL.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-GL-POSTING-FILE-STATUS.
+           SELECT ELIGIBILITY-REPORT-FILE
+               ASSIGN TO PRINTER 'ELIGIBILITY-REPORT'.
 
       ************************* DATA-DIVISION ************************
 
@@ -76,6 +107,20 @@
        FD  EMPLOYEE-RECORD-FILE
            RECORD CONTAINS 83 CHARACTERS.
 
+       01  RAW-EMPLOYEE-RECORD       PIC X(83).
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 83 CHARACTERS.
+
+       01  SORT-WORK-RECORD.
+           05  SW-WAREHOUSE-ID    PIC X(4).
+           05  SW-EMPLOYEE-ID     PIC X(5).
+           05  SW-EMPLOYEE-POSITION PIC X(2).
+           05  FILLER             PIC X(72).
+
+       FD  SORTED-EMPLOYEE-FILE
+           RECORD CONTAINS 83 CHARACTERS.
+
        01  EMPLOYEE-RECORD.
            05  WAREHOUSE-ID       PIC X(4).
            05  EMPLOYEE-ID        PIC X(5).
@@ -87,6 +132,10 @@
            05  STARTING-SALARY    PIC 9(6)V99.
            05  FILLER             PIC X(4).
            05  PAY-INCREASE-DATE  PIC 9(8).
+           05  PAY-INCREASE-DATE-X REDEFINES PAY-INCREASE-DATE.
+               10  PID-YEAR       PIC 9(4).
+               10  PID-MONTH      PIC 9(2).
+               10  PID-DAY        PIC 9(2).
            05  CURRENT-SALARY     PIC 9(6)V99.
            05  FILLER             PIC X(5).
            05  UNION-DUES         PIC 9(3).
@@ -97,6 +146,73 @@
 
        01  SALARY-REPORT          PIC X(80).
 
+       FD  PAYROLL-EXTRACT-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PE-WAREHOUSE-ID              PIC X(4).
+           05  PE-EMPLOYEE-ID               PIC X(5).
+           05  PE-INCREASED-CURRENT-SALARY  PIC 9(7)V99.
+           05  PE-INCREASED-UNION-DUES      PIC 9(6)V99.
+           05  PE-INCREASED-INSURANCE       PIC 9(6)V99.
+
+       FD  RATES-CONTROL-FILE
+           RECORD CONTAINS 11 CHARACTERS.
+
+       01  RATES-CONTROL-RECORD.
+           05  RC-EMPLOYEE-POSITION         PIC X(2).
+           05  RC-CURRENT-SALARY-PCT        PIC 9V99.
+           05  RC-UNION-DUES-PCT            PIC 9V99.
+           05  RC-INSURANCE-PCT             PIC 9V99.
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  EXCEPTION-REPORT          PIC X(80).
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE                     PIC 9(8).
+           05  HIST-WAREHOUSE-ID                 PIC X(4).
+           05  HIST-EMPLOYEE-ID                  PIC X(5).
+           05  HIST-INCREASED-CURRENT-SALARY     PIC 9(7)V99.
+           05  HIST-INCREASED-UNION-DUES         PIC 9(6)V99.
+           05  HIST-INCREASED-INSURANCE          PIC 9(6)V99.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 94 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-WAREHOUSE-ID                 PIC X(4).
+           05  CKPT-EMPLOYEE-ID                  PIC X(5).
+           05  CKPT-EMPLOYEE-POSITION            PIC X(2).
+           05  CKPT-GRAND-CURRENT-SLRY-TL        PIC 9(8)V99.
+           05  CKPT-GRAND-UNION-DUES-TL          PIC 9(7)V99.
+           05  CKPT-GRAND-INSURANCE-TL           PIC 9(7)V99.
+           05  CKPT-INCREASED-CURRENT-SLRY-TL    PIC 9(7)V99.
+           05  CKPT-INCREASED-UNION-DUES-TL      PIC 9(6)V99.
+           05  CKPT-INCREASED-INSURANCE-TL       PIC 9(6)V99.
+           05  CKPT-INCREASED-CURRENT-SLRY-PTL   PIC 9(7)V99.
+           05  CKPT-INCREASED-UNION-DUES-PTL     PIC 9(6)V99.
+           05  CKPT-INCREASED-INSURANCE-PTL      PIC 9(6)V99.
+           05  CKPT-EXCEPTION-COUNT              PIC 9(5).
+
+       FD  GL-POSTING-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+
+       01  GL-POSTING-RECORD.
+           05  GL-COST-CENTER-CODE               PIC X(6).
+           05  GL-UNION-DUES-TOTAL               PIC 9(6)V99.
+           05  GL-INSURANCE-TOTAL                PIC 9(6)V99.
+           05  GL-RUN-DATE                       PIC 9(8).
+
+       FD  ELIGIBILITY-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  ELIGIBILITY-REPORT        PIC X(80).
+
       ********************* WORKING-STORAGE **************************
 
        WORKING-STORAGE SECTION.
@@ -104,28 +220,100 @@
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG          PIC X       VALUE ' '.
                88  NO-MORE-DATA              VALUE 'N'.
+           05  RATES-EOF-FLAG    PIC X       VALUE ' '.
+               88  NO-MORE-RATES             VALUE 'N'.
+           05  WS-HISTORY-FILE-STATUS PIC XX  VALUE '00'.
+               88  HISTORY-FILE-NOT-FOUND     VALUE '35'.
+           05  WS-CHECKPOINT-FILE-STATUS PIC XX  VALUE '00'.
+               88  CHECKPOINT-FILE-NOT-FOUND     VALUE '35'.
+           05  WS-RATES-FILE-STATUS PIC XX  VALUE '00'.
+               88  RATES-FILE-NOT-FOUND          VALUE '35'.
+           05  WS-SALARY-REPORT-FILE-STATUS PIC XX  VALUE '00'.
+               88  SALARY-REPORT-FILE-NOT-FOUND  VALUE '35'.
+           05  WS-PAYROLL-EXTRACT-FILE-STATUS PIC XX  VALUE '00'.
+               88  PAYROLL-EXTRACT-FILE-NOT-FOUND VALUE '35'.
+           05  WS-EXCEPTION-REPORT-FILE-STATUS PIC XX  VALUE '00'.
+               88  EXCEPTION-REPORT-FILE-NOT-FOUND VALUE '35'.
+           05  WS-GL-POSTING-FILE-STATUS PIC XX  VALUE '00'.
+               88  GL-POSTING-FILE-NOT-FOUND     VALUE '35'.
+           05  WS-RESTART-SWITCH PIC X       VALUE 'N'.
+               88  RESTART-MODE               VALUE 'Y'.
+           05  WS-RUN-MODE       PIC X(10)   VALUE SPACES.
+               88  ELIGIBILITY-REPORT-MODE    VALUE 'ELIG'.
+           05  ELIG-EOF-FLAG     PIC X       VALUE ' '.
+               88  NO-MORE-ELIG-DATA          VALUE 'N'.
 
        01  DETAIL-FIELDS.
            05  WS-INCREASED-CURRENT              PIC 9(6)V99 VALUE 0.
            05  WS-INCREASED-UNION-DUES           PIC 9(5)V99 VALUE 0.
            05  WS-INCREASED-INSURANCE            PIC 9(5)V99 VALUE 0.
+           05  WS-EFFECTIVE-CURRENT-PCT          PIC 9V99  VALUE 0.
+           05  WS-EFFECTIVE-DUES-PCT             PIC 9V99  VALUE 0.
+           05  WS-EFFECTIVE-INSURANCE-PCT        PIC 9V99  VALUE 0.
+      *    DEFAULT INCREASE PERCENTAGES, USED WHEN THE RATES CONTROL
+      *    FILE HAS NO ENTRY FOR AN EMPLOYEE'S POSITION.
            05  CURRENT-SALARY-INCREASE           PIC 9V99  VALUE 0.05.
            05  UNION-DUES-INCREASE               PIC 9V99  VALUE 0.03.
            05  INSURANCE-INCREASE                PIC 9V99  VALUE 0.05.
 
+       01  RATE-TABLE-COUNT                      PIC 99      VALUE 0.
+
+       01  RATE-TABLE.
+           05  RATE-ENTRY  OCCURS 1 TO 10 TIMES
+                           DEPENDING ON RATE-TABLE-COUNT
+                           INDEXED BY RATE-IDX.
+               10  RATE-POSITION-CODE            PIC X(2).
+               10  RATE-CURRENT-SALARY-PCT       PIC 9V99.
+               10  RATE-UNION-DUES-PCT           PIC 9V99.
+               10  RATE-INSURANCE-PCT            PIC 9V99.
+
        01  TOTAL-FIELDS.
-           05  WS-INCREASED-CURRENT-SLRY-TL  PIC 9(7)V99.
-           05  WS-INCREASED-UNION-DUES-TL    PIC 9(6)V99.
-           05  WS-INCREASED-INSURANCE-TL     PIC 9(6)V99.
-    
+           05  WS-INCREASED-CURRENT-SLRY-TL  PIC 9(7)V99 VALUE 0.
+           05  WS-INCREASED-UNION-DUES-TL    PIC 9(6)V99 VALUE 0.
+           05  WS-INCREASED-INSURANCE-TL     PIC 9(6)V99 VALUE 0.
+           05  WS-INCREASED-CURRENT-SLRY-PTL PIC 9(7)V99 VALUE 0.
+           05  WS-INCREASED-UNION-DUES-PTL   PIC 9(6)V99 VALUE 0.
+           05  WS-INCREASED-INSURANCE-PTL    PIC 9(6)V99 VALUE 0.
+
+       01  GRAND-TOTAL-FIELDS.
+           05  WS-GRAND-CURRENT-SLRY-TL      PIC 9(8)V99 VALUE 0.
+           05  WS-GRAND-UNION-DUES-TL        PIC 9(7)V99 VALUE 0.
+           05  WS-GRAND-INSURANCE-TL         PIC 9(7)V99 VALUE 0.
+
+       01  EXCEPTION-FIELDS.
+           05  WS-EXCEPTION-COUNT     PIC 9(5)     VALUE 0.
+           05  WS-EXCEPTION-REASON    PIC X(50).
+           05  WS-VALID-DATE-SWITCH   PIC X        VALUE 'Y'.
+               88  DATE-IS-VALID                   VALUE 'Y'.
+           05  WS-DATE-QUOTIENT       PIC 9(4).
+           05  WS-DATE-REMAINDER      PIC 9.
+
        01  CONTROL-FIELDS.
            05  WS-FIRST-RECORD    PIC X(3)      VALUE 'YES'.
            05  WS-HOLD-FIELD      PIC XXXX.
+           05  WS-HOLD-POSITION   PIC XX.
            05  WS-WAREHOUSE       PIC X(11).
 
+       01  CHECKPOINT-FIELDS.
+           05  WS-RESTART-WAREHOUSE-ID       PIC X(4).
+           05  WS-RESTART-EMPLOYEE-ID        PIC X(5).
+           05  WS-RESTART-POSITION           PIC X(2).
+
+       01  GL-POSTING-FIELDS.
+           05  WS-GL-SOURCE-WAREHOUSE-ID     PIC X(4).
+
+       01  ELIGIBILITY-FIELDS.
+           05  ELIG-FIRST-RECORD             PIC X(3)   VALUE 'YES'.
+           05  ELIG-HOLD-WAREHOUSE           PIC X(4).
+           05  ELIG-COUNTER                  PIC 99     VALUE 00.
+           05  WS-RUN-TOTAL-MONTHS           PIC 9(6)   VALUE 0.
+           05  WS-PID-TOTAL-MONTHS           PIC 9(6)   VALUE 0.
+           05  WS-MONTHS-SINCE-INCREASE      PIC S9(6)  VALUE 0.
+
        01  REPORT-FIELDS.
            05  PROPER-SPACING                   PIC 9 VALUE 0.
            05  COUNTER                          PIC 99 VALUE 00.
+           05  EXC-COUNTER                      PIC 99 VALUE 00.
 		   
        01  DATE-FIELDS.
 		   05  WS-YEAR                          PIC 9999.
@@ -196,23 +384,307 @@
            05                           PIC XX    VALUE SPACES.
            05  INCREASED-INSURANCE-TL   PIC $***,***.99.
            05                           PIC X(3)  VALUE SPACES.
-      
+
+       01  POSITION-TOTAL-LINE.
+           05                           PIC X(10) VALUE SPACES.
+           05  POSITION-OUT            PIC X(10).
+           05                           PIC X(16)
+                                        VALUE ' POSITION TOTAL:'.
+           05  INCREASED-CURRENT-PTL    PIC $*,***,***.99.
+           05                           PIC XX    VALUE SPACES.
+           05  INCREASED-UN-DUES-PTL    PIC $***,***.99.
+           05                           PIC XX    VALUE SPACES.
+           05  INCREASED-INSURANCE-PTL  PIC $***,***.99.
+           05                           PIC X(3)  VALUE SPACES.
+
+       01  EXC-HEADING-ONE.
+           05  EXC-H1-MONTH       PIC 99.
+           05                     PIC X       VALUE '/'.
+           05  EXC-H1-DAY         PIC 99.
+           05                     PIC X       VALUE '/'.
+           05  EXC-H1-YEAR        PIC 9999.
+           05                     PIC X(26)   VALUE '     SBN'.
+           05                     PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                     PIC X(5)    VALUE 'PAGE'.
+           05  EXC-PAGE-NUM       PIC 99.
+
+       01  EXC-HEADING-TWO.
+           05                     PIC X(20)   VALUE SPACES.
+           05                     PIC X(60)   VALUE
+               'DATA INTEGRITY EXCEPTION REPORT'.
+
+       01  EXC-HEADING-THREE.
+           05                     PIC X(11)   VALUE 'WAREHOUSE'.
+           05                     PIC X(10)   VALUE 'EMPLOYEE'.
+           05                     PIC X(59)   VALUE 'EXCEPTION'.
+
+       01  EXC-DETAIL-LINE.
+           05                     PIC X(2)    VALUE SPACES.
+           05  EXC-WAREHOUSE-OUT  PIC X(9).
+           05  EXC-EMPLOYEE-OUT   PIC X(10).
+           05  EXC-REASON-OUT     PIC X(59).
+
+       01  EXC-SUMMARY-LINE.
+           05                     PIC X(2)    VALUE SPACES.
+           05                     PIC X(28)
+                                  VALUE 'TOTAL EXCEPTIONS REPORTED: '.
+           05  EXC-COUNT-OUT      PIC ZZ,ZZ9.
+           05                     PIC X(44)   VALUE SPACES.
+
+       01  GRAND-TOTAL-HEADING.
+           05                     PIC X(30)   VALUE SPACES.
+           05                     PIC X(50)
+                                  VALUE 'COMPANY-WIDE GRAND TOTAL'.
+
+       01  GRAND-TOTAL-LINE.
+           05                     PIC X(7)    VALUE SPACES.
+           05                     PIC X(22)
+                                  VALUE 'ALL WAREHOUSES TOTAL:'.
+           05  GRAND-CURRENT-TL   PIC $**,***,***.99.
+           05                     PIC XX      VALUE SPACES.
+           05  GRAND-UN-DUES-TL   PIC $**,***,***.99.
+           05                     PIC XX      VALUE SPACES.
+           05  GRAND-INSURANCE-TL PIC $**,***,***.99.
+           05                     PIC X(3)    VALUE SPACES.
+
+       01  ELIG-HEADING-ONE.
+           05  ELIG-H1-MONTH      PIC 99.
+           05                     PIC X       VALUE '/'.
+           05  ELIG-H1-DAY        PIC 99.
+           05                     PIC X       VALUE '/'.
+           05  ELIG-H1-YEAR       PIC 9999.
+           05                     PIC X(26)   VALUE '     SBN'.
+           05                     PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                     PIC X(5)    VALUE 'PAGE'.
+           05  ELIG-PAGE-NUM      PIC 99.
+
+       01  ELIG-HEADING-TWO.
+           05                     PIC X(35)   VALUE SPACES.
+           05                     PIC X(45)
+                                  VALUE 'RAISE ELIGIBILITY REPORT'.
+
+       01  ELIG-HEADING-WAREHOUSE.
+           05                     PIC X(12)   VALUE 'WAREHOUSE:'.
+           05  ELIG-WAREHOUSE-OUT PIC X(11).
+           05                     PIC X(57)   VALUE SPACES.
+
+       01  ELIG-HEADING-THREE.
+           05                     PIC X(14)   VALUE '  EMPLOYEE'.
+           05                     PIC X(13)   VALUE 'EMPLOYEE'.
+           05                     PIC X(12)   VALUE 'EMPLOYEE'.
+           05                     PIC X(14)   VALUE 'LAST INCREASE'.
+           05                     PIC X(13)   VALUE 'MONTHS'.
+           05                     PIC X(14)   VALUE SPACES.
+
+       01  ELIG-HEADING-FOUR.
+           05                     PIC X(5)    VALUE SPACES.
+           05                     PIC X(9)    VALUE 'ID'.
+           05                     PIC X(12)   VALUE 'POSITION'.
+           05                     PIC X(14)   VALUE 'LAST NAME'.
+           05                     PIC X(13)   VALUE 'DATE'.
+           05                     PIC X(13)   VALUE 'SINCE'.
+           05                     PIC X(14)   VALUE SPACES.
+
+       01  ELIG-DETAIL-LINE.
+           05                          PIC X(3)  VALUE SPACES.
+           05  ELIG-EMPLOYEE-ID-OUT    PIC X(5).
+           05                          PIC X(5)  VALUE SPACES.
+           05  ELIG-POSITION-OUT       PIC X(10).
+           05                          PIC X(3)  VALUE SPACES.
+           05  ELIG-LAST-NAME-OUT      PIC X(10).
+           05                          PIC X(3)  VALUE SPACES.
+           05  ELIG-INCR-MONTH         PIC 99.
+           05                          PIC X     VALUE '/'.
+           05  ELIG-INCR-DAY           PIC 99.
+           05                          PIC X     VALUE '/'.
+           05  ELIG-INCR-YEAR          PIC 9999.
+           05                          PIC X(6)  VALUE SPACES.
+           05  ELIG-MONTHS-OUT         PIC ZZZ9.
+           05                          PIC X(4)  VALUE ' MOS'.
+           05                          PIC X(17) VALUE SPACES.
+
       ************************ PROCEDURE DIVISION ********************
       
        PROCEDURE DIVISION.
 
        10-CONTROL-MODULE.
 
-           PERFORM 20-HOUSEKEEPING-ROUTINE
-           PERFORM 40-MAIN-ROUTINE
-           PERFORM 110-EOF-ROUTINE
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF ELIGIBILITY-REPORT-MODE
+               PERFORM 200-ELIGIBILITY-CONTROL-MODULE
+           ELSE
+               PERFORM 20-HOUSEKEEPING-ROUTINE
+               PERFORM 40-MAIN-ROUTINE
+               PERFORM 110-EOF-ROUTINE
+           END-IF
            .
 
        20-HOUSEKEEPING-ROUTINE.
 
-           OPEN INPUT  EMPLOYEE-RECORD-FILE
-               OUTPUT SALARY-REPORT-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-WAREHOUSE-ID
+               ON ASCENDING KEY SW-EMPLOYEE-POSITION
+               ON ASCENDING KEY SW-EMPLOYEE-ID
+               USING EMPLOYEE-RECORD-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+
+           PERFORM 22-CHECK-FOR-RESTART
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+
+           IF RESTART-MODE
+               OPEN EXTEND SALARY-REPORT-FILE
+               IF SALARY-REPORT-FILE-NOT-FOUND
+                   OPEN OUTPUT SALARY-REPORT-FILE
+                   CLOSE SALARY-REPORT-FILE
+                   OPEN EXTEND SALARY-REPORT-FILE
+               END-IF
+
+               OPEN EXTEND PAYROLL-EXTRACT-FILE
+               IF PAYROLL-EXTRACT-FILE-NOT-FOUND
+                   OPEN OUTPUT PAYROLL-EXTRACT-FILE
+                   CLOSE PAYROLL-EXTRACT-FILE
+                   OPEN EXTEND PAYROLL-EXTRACT-FILE
+               END-IF
+
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               IF EXCEPTION-REPORT-FILE-NOT-FOUND
+                   OPEN OUTPUT EXCEPTION-REPORT-FILE
+                   CLOSE EXCEPTION-REPORT-FILE
+                   OPEN EXTEND EXCEPTION-REPORT-FILE
+               END-IF
+
+               OPEN EXTEND GL-POSTING-FILE
+               IF GL-POSTING-FILE-NOT-FOUND
+                   OPEN OUTPUT GL-POSTING-FILE
+                   CLOSE GL-POSTING-FILE
+                   OPEN EXTEND GL-POSTING-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SALARY-REPORT-FILE
+                    OUTPUT PAYROLL-EXTRACT-FILE
+                    OUTPUT EXCEPTION-REPORT-FILE
+                    OUTPUT GL-POSTING-FILE
+           END-IF
+
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-NOT-FOUND
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF
+
            PERFORM 30-HEADER-ROUTINE
+           PERFORM 35-EXCEPTION-HEADER-ROUTINE
+           PERFORM 25-LOAD-RATE-TABLE
+           .
+
+       22-CHECK-FOR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-WAREHOUSE-ID TO
+                            WS-RESTART-WAREHOUSE-ID
+                       MOVE CKPT-EMPLOYEE-ID  TO WS-RESTART-EMPLOYEE-ID
+                       MOVE CKPT-EMPLOYEE-POSITION TO
+                            WS-RESTART-POSITION
+                       MOVE CKPT-GRAND-CURRENT-SLRY-TL TO
+                            WS-GRAND-CURRENT-SLRY-TL
+                       MOVE CKPT-GRAND-UNION-DUES-TL TO
+                            WS-GRAND-UNION-DUES-TL
+                       MOVE CKPT-GRAND-INSURANCE-TL TO
+                            WS-GRAND-INSURANCE-TL
+                       MOVE CKPT-INCREASED-CURRENT-SLRY-TL TO
+                            WS-INCREASED-CURRENT-SLRY-TL
+                       MOVE CKPT-INCREASED-UNION-DUES-TL TO
+                            WS-INCREASED-UNION-DUES-TL
+                       MOVE CKPT-INCREASED-INSURANCE-TL TO
+                            WS-INCREASED-INSURANCE-TL
+                       MOVE CKPT-INCREASED-CURRENT-SLRY-PTL TO
+                            WS-INCREASED-CURRENT-SLRY-PTL
+                       MOVE CKPT-INCREASED-UNION-DUES-PTL TO
+                            WS-INCREASED-UNION-DUES-PTL
+                       MOVE CKPT-INCREASED-INSURANCE-PTL TO
+                            WS-INCREASED-INSURANCE-PTL
+                       MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       MOVE 'Y' TO WS-RESTART-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       25-LOAD-RATE-TABLE.
+
+           OPEN INPUT RATES-CONTROL-FILE
+           IF RATES-FILE-NOT-FOUND
+               CONTINUE
+           ELSE
+               PERFORM UNTIL NO-MORE-RATES
+                   READ RATES-CONTROL-FILE
+                       AT END
+                           MOVE 'N' TO RATES-EOF-FLAG
+                       NOT AT END
+                           PERFORM 26-STORE-RATE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-CONTROL-FILE
+           END-IF
+           .
+
+       26-STORE-RATE-ENTRY.
+
+           IF RATE-TABLE-COUNT < 10
+               ADD 1 TO RATE-TABLE-COUNT
+               SET RATE-IDX TO RATE-TABLE-COUNT
+               MOVE RC-EMPLOYEE-POSITION  TO
+                   RATE-POSITION-CODE (RATE-IDX)
+               MOVE RC-CURRENT-SALARY-PCT TO
+                   RATE-CURRENT-SALARY-PCT (RATE-IDX)
+               MOVE RC-UNION-DUES-PCT     TO
+                   RATE-UNION-DUES-PCT (RATE-IDX)
+               MOVE RC-INSURANCE-PCT      TO
+                   RATE-INSURANCE-PCT (RATE-IDX)
+           ELSE
+               PERFORM 28-WRITE-RATE-OVERFLOW-LINE
+           END-IF
+           .
+
+       27-LOOKUP-INCREASE-RATES.
+
+           MOVE CURRENT-SALARY-INCREASE TO WS-EFFECTIVE-CURRENT-PCT
+           MOVE UNION-DUES-INCREASE     TO WS-EFFECTIVE-DUES-PCT
+           MOVE INSURANCE-INCREASE      TO WS-EFFECTIVE-INSURANCE-PCT
+
+           SET RATE-IDX TO 1
+           SEARCH RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN RATE-POSITION-CODE (RATE-IDX) = EMPLOYEE-POSITION
+                   MOVE RATE-CURRENT-SALARY-PCT (RATE-IDX) TO
+                       WS-EFFECTIVE-CURRENT-PCT
+                   MOVE RATE-UNION-DUES-PCT (RATE-IDX) TO
+                       WS-EFFECTIVE-DUES-PCT
+                   MOVE RATE-INSURANCE-PCT (RATE-IDX) TO
+                       WS-EFFECTIVE-INSURANCE-PCT
+           END-SEARCH
+           .
+
+       28-WRITE-RATE-OVERFLOW-LINE.
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE 'RATES' TO EXC-WAREHOUSE-OUT
+           MOVE RC-EMPLOYEE-POSITION TO EXC-EMPLOYEE-OUT
+           MOVE 'RATE TABLE FULL, ENTRY IGNORED (10 MAX)' TO
+               WS-EXCEPTION-REASON
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON-OUT
+           MOVE EXC-DETAIL-LINE TO EXCEPTION-REPORT
+           WRITE EXCEPTION-REPORT AFTER ADVANCING 1 LINE
            .
 
        30-HEADER-ROUTINE.
@@ -229,30 +701,72 @@
            WRITE SALARY-REPORT FROM HEADING-TWO
                AFTER ADVANCING 2 LINES
            MOVE 2 TO PROPER-SPACING
-           . 
+           .
+
+       35-EXCEPTION-HEADER-ROUTINE.
+
+           WRITE EXCEPTION-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO EXC-COUNTER
+           MOVE EXC-COUNTER TO EXC-PAGE-NUM
+           MOVE WS-MONTH TO EXC-H1-MONTH
+           MOVE WS-DAY   TO EXC-H1-DAY
+           MOVE WS-YEAR  TO EXC-H1-YEAR
+           WRITE EXCEPTION-REPORT FROM EXC-HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE EXCEPTION-REPORT FROM EXC-HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           WRITE EXCEPTION-REPORT FROM EXC-HEADING-THREE
+               AFTER ADVANCING 2 LINES
+           .
 
        40-MAIN-ROUTINE.
            
            PERFORM UNTIL NO-MORE-DATA
-               READ EMPLOYEE-RECORD-FILE
+               READ SORTED-EMPLOYEE-FILE
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 50-READ-A-RECORD
+                       IF RESTART-MODE
+                           PERFORM 48-CHECK-RESTART-SKIP
+                       ELSE
+                           PERFORM 50-READ-A-RECORD
+                       END-IF
                END-READ
            END-PERFORM
            .
 
+       48-CHECK-RESTART-SKIP.
+
+           IF WAREHOUSE-ID > WS-RESTART-WAREHOUSE-ID
+               OR (WAREHOUSE-ID = WS-RESTART-WAREHOUSE-ID AND
+                   EMPLOYEE-POSITION > WS-RESTART-POSITION)
+               OR (WAREHOUSE-ID = WS-RESTART-WAREHOUSE-ID AND
+                   EMPLOYEE-POSITION = WS-RESTART-POSITION AND
+                   EMPLOYEE-ID > WS-RESTART-EMPLOYEE-ID)
+               MOVE 'N' TO WS-RESTART-SWITCH
+               PERFORM 50-READ-A-RECORD
+           END-IF
+           .
+
        50-READ-A-RECORD.
 
+           PERFORM 45-VALIDATE-RECORD
+
            IF WS-FIRST-RECORD = 'YES'
                MOVE  WAREHOUSE-ID TO WS-HOLD-FIELD
+               MOVE  EMPLOYEE-POSITION TO WS-HOLD-POSITION
                MOVE  'NO' TO WS-FIRST-RECORD
                PERFORM 60-PRINT-CLASS-HEADER
-            
-           ELSE 
+
+           ELSE
                IF WAREHOUSE-ID NOT = WS-HOLD-FIELD
                    PERFORM 70-CONTROL-BREAK
+                   MOVE EMPLOYEE-POSITION TO WS-HOLD-POSITION
+               ELSE
+                   IF EMPLOYEE-POSITION NOT = WS-HOLD-POSITION
+                       PERFORM 75-POSITION-BREAK
+                       MOVE EMPLOYEE-POSITION TO WS-HOLD-POSITION
+                   END-IF
                END-IF
            END-IF
 
@@ -260,30 +774,131 @@
            PERFORM  90-WRITE-EMPLOYEE-POSITION
            MOVE LAST-NAME TO LAST-NAME-OUT
 
-           MULTIPLY CURRENT-SALARY BY CURRENT-SALARY-INCREASE 
+           PERFORM 27-LOOKUP-INCREASE-RATES
+
+           MULTIPLY CURRENT-SALARY BY WS-EFFECTIVE-CURRENT-PCT
                GIVING WS-INCREASED-CURRENT
 		   ADD  CURRENT-SALARY TO WS-INCREASED-CURRENT
            MOVE WS-INCREASED-CURRENT TO INCREASED-CURRENT-SALARY
            ADD  WS-INCREASED-CURRENT TO WS-INCREASED-CURRENT-SLRY-TL
+           ADD  WS-INCREASED-CURRENT TO WS-INCREASED-CURRENT-SLRY-PTL
+           MOVE WS-INCREASED-CURRENT TO PE-INCREASED-CURRENT-SALARY
            MOVE 0 TO WS-INCREASED-CURRENT
 
-           MULTIPLY UNION-DUES BY UNION-DUES-INCREASE
+           MULTIPLY UNION-DUES BY WS-EFFECTIVE-DUES-PCT
                GIVING WS-INCREASED-UNION-DUES
 		   ADD  UNION-DUES TO WS-INCREASED-UNION-DUES
            MOVE WS-INCREASED-UNION-DUES TO INCREASED-UNION-DUES
            ADD  WS-INCREASED-UNION-DUES TO WS-INCREASED-UNION-DUES-TL
+           ADD  WS-INCREASED-UNION-DUES TO WS-INCREASED-UNION-DUES-PTL
+           MOVE WS-INCREASED-UNION-DUES TO PE-INCREASED-UNION-DUES
            MOVE 0 TO WS-INCREASED-UNION-DUES
 
-           MULTIPLY INSURANCE BY INSURANCE-INCREASE 
+           MULTIPLY INSURANCE BY WS-EFFECTIVE-INSURANCE-PCT
                GIVING WS-INCREASED-INSURANCE
 		   ADD  INSURANCE TO WS-INCREASED-INSURANCE
            MOVE WS-INCREASED-INSURANCE  TO INCREASED-INSURANCE
            ADD  WS-INCREASED-INSURANCE  TO WS-INCREASED-INSURANCE-TL
+           ADD  WS-INCREASED-INSURANCE  TO WS-INCREASED-INSURANCE-PTL
+           MOVE WS-INCREASED-INSURANCE TO PE-INCREASED-INSURANCE
            MOVE 0 TO WS-INCREASED-INSURANCE
 
+           PERFORM 95-WRITE-EXTRACT-RECORD
+           PERFORM 96-WRITE-HISTORY-RECORD
+
            MOVE DETAIL-LINE TO SALARY-REPORT
 		   PERFORM 100-WRITE-LINE
 		   MOVE 1 TO PROPER-SPACING
+
+           PERFORM 97-WRITE-CHECKPOINT
+           .
+
+       45-VALIDATE-RECORD.
+
+           IF WAREHOUSE-ID NOT = 'AL10' AND WAREHOUSE-ID NOT = 'GA11'
+                   AND WAREHOUSE-ID NOT = 'MS12'
+               MOVE 'UNRECOGNIZED WAREHOUSE CODE' TO
+                   WS-EXCEPTION-REASON
+               PERFORM 46-WRITE-EXCEPTION-LINE
+           END-IF
+
+           IF EMPLOYEE-POSITION NOT = 'WM' AND
+                   EMPLOYEE-POSITION NOT = 'DS' AND
+                   EMPLOYEE-POSITION NOT = 'OW' AND
+                   EMPLOYEE-POSITION NOT = 'WW' AND
+                   EMPLOYEE-POSITION NOT = 'WS'
+               MOVE 'UNRECOGNIZED POSITION CODE' TO WS-EXCEPTION-REASON
+               PERFORM 46-WRITE-EXCEPTION-LINE
+           END-IF
+
+           IF CURRENT-SALARY < STARTING-SALARY
+               MOVE 'CURRENT SALARY LESS THAN STARTING SALARY' TO
+                   WS-EXCEPTION-REASON
+               PERFORM 46-WRITE-EXCEPTION-LINE
+           END-IF
+
+           PERFORM 47-VALIDATE-PAY-INCREASE-DATE
+           .
+
+       46-WRITE-EXCEPTION-LINE.
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WAREHOUSE-ID       TO EXC-WAREHOUSE-OUT
+           MOVE EMPLOYEE-ID        TO EXC-EMPLOYEE-OUT
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON-OUT
+           MOVE EXC-DETAIL-LINE    TO EXCEPTION-REPORT
+           WRITE EXCEPTION-REPORT AFTER ADVANCING 1 LINE
+           .
+
+       47-VALIDATE-PAY-INCREASE-DATE.
+
+           MOVE 'Y' TO WS-VALID-DATE-SWITCH
+
+           IF PID-YEAR < 1900 OR PID-YEAR > 2099
+               MOVE 'N' TO WS-VALID-DATE-SWITCH
+           END-IF
+
+           IF PID-MONTH < 1 OR PID-MONTH > 12
+               MOVE 'N' TO WS-VALID-DATE-SWITCH
+           END-IF
+
+           IF DATE-IS-VALID
+      *        MONTH IS KNOWN GOOD AT THIS POINT; CHECK THE DAY
+      *        AGAINST THE NUMBER OF DAYS IN THAT MONTH. LEAP YEAR
+      *        IS A DIVISIBLE-BY-4 TEST WITH THE USUAL CENTURY
+      *        EXCEPTION (A YEAR ENDING IN 00 MUST ALSO BE DIVISIBLE
+      *        BY 400) -- 1900, THE ONLY CENTURY YEAR IN THIS FILE'S
+      *        VALID RANGE OF 1900-2099, IS THE ONE YEAR THIS MATTERS
+      *        FOR.
+               EVALUATE TRUE
+                   WHEN PID-MONTH = 4 OR PID-MONTH = 6 OR
+                        PID-MONTH = 9 OR PID-MONTH = 11
+                       IF PID-DAY < 1 OR PID-DAY > 30
+                           MOVE 'N' TO WS-VALID-DATE-SWITCH
+                       END-IF
+                   WHEN PID-MONTH = 2
+                       DIVIDE PID-YEAR BY 4 GIVING WS-DATE-QUOTIENT
+                           REMAINDER WS-DATE-REMAINDER
+                       IF WS-DATE-REMAINDER = 0 AND PID-YEAR NOT = 1900
+                           IF PID-DAY < 1 OR PID-DAY > 29
+                               MOVE 'N' TO WS-VALID-DATE-SWITCH
+                           END-IF
+                       ELSE
+                           IF PID-DAY < 1 OR PID-DAY > 28
+                               MOVE 'N' TO WS-VALID-DATE-SWITCH
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       IF PID-DAY < 1 OR PID-DAY > 31
+                           MOVE 'N' TO WS-VALID-DATE-SWITCH
+                       END-IF
+               END-EVALUATE
+           END-IF
+
+           IF NOT DATE-IS-VALID
+               MOVE 'INVALID PAY INCREASE DATE' TO WS-EXCEPTION-REASON
+               PERFORM 46-WRITE-EXCEPTION-LINE
+           END-IF
            .
 
        60-PRINT-CLASS-HEADER.
@@ -301,6 +916,11 @@
 
        70-CONTROL-BREAK.
 
+           PERFORM 75-POSITION-BREAK
+
+           MOVE WS-HOLD-FIELD TO WS-GL-SOURCE-WAREHOUSE-ID
+           PERFORM 77-WRITE-GL-POSTING
+
            MOVE WS-WAREHOUSE TO WAREHOUSE-OUT
            MOVE WAREHOUSE-ID TO WS-HOLD-FIELD
            MOVE WS-INCREASED-CURRENT-SLRY-TL TO INCREASED-CURRENT-TL
@@ -312,11 +932,51 @@
 		   PERFORM 100-WRITE-LINE
            PERFORM 60-PRINT-CLASS-HEADER
 
+           ADD WS-INCREASED-CURRENT-SLRY-TL TO WS-GRAND-CURRENT-SLRY-TL
+           ADD WS-INCREASED-UNION-DUES-TL   TO WS-GRAND-UNION-DUES-TL
+           ADD WS-INCREASED-INSURANCE-TL    TO WS-GRAND-INSURANCE-TL
+
            MOVE 0 TO WS-INCREASED-CURRENT-SLRY-TL
            MOVE 0 TO WS-INCREASED-UNION-DUES-TL
            MOVE 0 TO WS-INCREASED-INSURANCE-TL
            .
 
+       75-POSITION-BREAK.
+
+           MOVE EMPLOYEE-POSITION-OUT TO POSITION-OUT
+           MOVE WS-INCREASED-CURRENT-SLRY-PTL TO INCREASED-CURRENT-PTL
+           MOVE WS-INCREASED-INSURANCE-PTL  TO INCREASED-INSURANCE-PTL
+           MOVE WS-INCREASED-UNION-DUES-PTL TO INCREASED-UN-DUES-PTL
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE POSITION-TOTAL-LINE TO SALARY-REPORT
+           PERFORM 100-WRITE-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 0 TO WS-INCREASED-CURRENT-SLRY-PTL
+           MOVE 0 TO WS-INCREASED-UNION-DUES-PTL
+           MOVE 0 TO WS-INCREASED-INSURANCE-PTL
+           .
+
+       77-WRITE-GL-POSTING.
+
+           EVALUATE TRUE
+               WHEN WS-GL-SOURCE-WAREHOUSE-ID = 'AL10'
+                   MOVE 'CC-AL1' TO GL-COST-CENTER-CODE
+               WHEN WS-GL-SOURCE-WAREHOUSE-ID = 'GA11'
+                   MOVE 'CC-GA1' TO GL-COST-CENTER-CODE
+               WHEN WS-GL-SOURCE-WAREHOUSE-ID = 'MS12'
+                   MOVE 'CC-MS1' TO GL-COST-CENTER-CODE
+               WHEN OTHER
+                   MOVE 'CC-UNK' TO GL-COST-CENTER-CODE
+           END-EVALUATE
+
+           MOVE WS-INCREASED-UNION-DUES-TL TO GL-UNION-DUES-TOTAL
+           MOVE WS-INCREASED-INSURANCE-TL  TO GL-INSURANCE-TOTAL
+           MOVE DATE-FIELDS TO GL-RUN-DATE
+           WRITE GL-POSTING-RECORD
+           .
+
        80-WRITE-A-WAREHOUSE.
 
            EVALUATE TRUE
@@ -345,14 +1005,65 @@
            END-EVALUATE
            .
 
+       95-WRITE-EXTRACT-RECORD.
+
+           MOVE WAREHOUSE-ID TO PE-WAREHOUSE-ID
+           MOVE EMPLOYEE-ID  TO PE-EMPLOYEE-ID
+           WRITE PAYROLL-EXTRACT-RECORD
+           .
+
+       96-WRITE-HISTORY-RECORD.
+
+           MOVE DATE-FIELDS TO HIST-RUN-DATE
+           MOVE WAREHOUSE-ID TO HIST-WAREHOUSE-ID
+           MOVE EMPLOYEE-ID  TO HIST-EMPLOYEE-ID
+           MOVE PE-INCREASED-CURRENT-SALARY TO
+                HIST-INCREASED-CURRENT-SALARY
+           MOVE PE-INCREASED-UNION-DUES TO HIST-INCREASED-UNION-DUES
+           MOVE PE-INCREASED-INSURANCE  TO HIST-INCREASED-INSURANCE
+           WRITE HISTORY-RECORD
+           .
+
+       97-WRITE-CHECKPOINT.
+
+           MOVE WAREHOUSE-ID TO CKPT-WAREHOUSE-ID
+           MOVE EMPLOYEE-ID  TO CKPT-EMPLOYEE-ID
+           MOVE EMPLOYEE-POSITION TO CKPT-EMPLOYEE-POSITION
+           MOVE WS-GRAND-CURRENT-SLRY-TL TO
+               CKPT-GRAND-CURRENT-SLRY-TL
+           MOVE WS-GRAND-UNION-DUES-TL TO CKPT-GRAND-UNION-DUES-TL
+           MOVE WS-GRAND-INSURANCE-TL  TO CKPT-GRAND-INSURANCE-TL
+           MOVE WS-INCREASED-CURRENT-SLRY-TL TO
+               CKPT-INCREASED-CURRENT-SLRY-TL
+           MOVE WS-INCREASED-UNION-DUES-TL TO
+               CKPT-INCREASED-UNION-DUES-TL
+           MOVE WS-INCREASED-INSURANCE-TL TO
+               CKPT-INCREASED-INSURANCE-TL
+           MOVE WS-INCREASED-CURRENT-SLRY-PTL TO
+               CKPT-INCREASED-CURRENT-SLRY-PTL
+           MOVE WS-INCREASED-UNION-DUES-PTL TO
+               CKPT-INCREASED-UNION-DUES-PTL
+           MOVE WS-INCREASED-INSURANCE-PTL TO
+               CKPT-INCREASED-INSURANCE-PTL
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        100-WRITE-LINE.
 
            WRITE SALARY-REPORT AFTER ADVANCING PROPER-SPACING
            .
 
        110-EOF-ROUTINE.
-               
+
+           PERFORM 75-POSITION-BREAK
            PERFORM 80-WRITE-A-WAREHOUSE
+
+           MOVE WAREHOUSE-ID TO WS-GL-SOURCE-WAREHOUSE-ID
+           PERFORM 77-WRITE-GL-POSTING
+
            MOVE WS-WAREHOUSE TO WAREHOUSE-OUT
            MOVE WS-INCREASED-CURRENT-SLRY-TL TO INCREASED-CURRENT-TL
            MOVE WS-INCREASED-INSURANCE-TL    TO INCREASED-INSURANCE-TL
@@ -362,8 +1073,150 @@
            MOVE TOTAL-LINE TO SALARY-REPORT
            PERFORM 100-WRITE-LINE
 
-           CLOSE EMPLOYEE-RECORD-FILE
+           ADD WS-INCREASED-CURRENT-SLRY-TL TO WS-GRAND-CURRENT-SLRY-TL
+           ADD WS-INCREASED-UNION-DUES-TL   TO WS-GRAND-UNION-DUES-TL
+           ADD WS-INCREASED-INSURANCE-TL    TO WS-GRAND-INSURANCE-TL
+           PERFORM 115-PRINT-GRAND-TOTAL
+
+           MOVE WS-EXCEPTION-COUNT TO EXC-COUNT-OUT
+           WRITE EXCEPTION-REPORT FROM EXC-SUMMARY-LINE
+               AFTER ADVANCING 3 LINES
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE SORTED-EMPLOYEE-FILE
                   SALARY-REPORT-FILE
+                  PAYROLL-EXTRACT-FILE
+                  EXCEPTION-REPORT-FILE
+                  HISTORY-FILE
+                  GL-POSTING-FILE
+           STOP RUN
+           .
+
+       115-PRINT-GRAND-TOTAL.
+
+           MOVE SPACES TO SALARY-REPORT
+           WRITE SALARY-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO COUNTER
+           MOVE COUNTER TO PAGE-NUM
+           WRITE SALARY-REPORT FROM HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE SALARY-REPORT FROM GRAND-TOTAL-HEADING
+               AFTER ADVANCING 2 LINES
+
+           MOVE WS-GRAND-CURRENT-SLRY-TL TO GRAND-CURRENT-TL
+           MOVE WS-GRAND-UNION-DUES-TL   TO GRAND-UN-DUES-TL
+           MOVE WS-GRAND-INSURANCE-TL    TO GRAND-INSURANCE-TL
+           WRITE SALARY-REPORT FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 3 LINES
+           .
+
+       200-ELIGIBILITY-CONTROL-MODULE.
+
+           PERFORM 210-ELIG-HOUSEKEEPING-ROUTINE
+           PERFORM 230-ELIG-MAIN-ROUTINE
+           PERFORM 290-ELIG-EOF-ROUTINE
+           .
+
+       210-ELIG-HOUSEKEEPING-ROUTINE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-WAREHOUSE-ID
+               ON ASCENDING KEY SW-EMPLOYEE-POSITION
+               ON ASCENDING KEY SW-EMPLOYEE-ID
+               USING EMPLOYEE-RECORD-FILE
+               GIVING SORTED-EMPLOYEE-FILE
+
+           OPEN INPUT  SORTED-EMPLOYEE-FILE
+               OUTPUT ELIGIBILITY-REPORT-FILE
+
+           ACCEPT DATE-FIELDS FROM DATE YYYYMMDD
+           MULTIPLY WS-YEAR BY 12 GIVING WS-RUN-TOTAL-MONTHS
+           ADD WS-MONTH TO WS-RUN-TOTAL-MONTHS
+
+           PERFORM 215-ELIG-HEADER-ROUTINE
+           .
+
+       215-ELIG-HEADER-ROUTINE.
+
+           WRITE ELIGIBILITY-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO ELIG-COUNTER
+           MOVE ELIG-COUNTER TO ELIG-PAGE-NUM
+           MOVE WS-MONTH TO ELIG-H1-MONTH
+           MOVE WS-DAY   TO ELIG-H1-DAY
+           MOVE WS-YEAR  TO ELIG-H1-YEAR
+           WRITE ELIGIBILITY-REPORT FROM ELIG-HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE ELIGIBILITY-REPORT FROM ELIG-HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           .
+
+       230-ELIG-MAIN-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-ELIG-DATA
+               READ SORTED-EMPLOYEE-FILE
+                   AT END
+                       MOVE 'N' TO ELIG-EOF-FLAG
+                   NOT AT END
+                       PERFORM 240-ELIG-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           .
+
+       240-ELIG-PROCESS-RECORD.
+
+           IF ELIG-FIRST-RECORD = 'YES'
+               MOVE WAREHOUSE-ID TO ELIG-HOLD-WAREHOUSE
+               MOVE 'NO' TO ELIG-FIRST-RECORD
+               PERFORM 250-ELIG-WAREHOUSE-HEADER
+           ELSE
+               IF WAREHOUSE-ID NOT = ELIG-HOLD-WAREHOUSE
+                   MOVE WAREHOUSE-ID TO ELIG-HOLD-WAREHOUSE
+                   PERFORM 250-ELIG-WAREHOUSE-HEADER
+               END-IF
+           END-IF
+
+           MULTIPLY PID-YEAR BY 12 GIVING WS-PID-TOTAL-MONTHS
+           ADD PID-MONTH TO WS-PID-TOTAL-MONTHS
+           SUBTRACT WS-PID-TOTAL-MONTHS FROM WS-RUN-TOTAL-MONTHS
+               GIVING WS-MONTHS-SINCE-INCREASE
+
+           IF WS-MONTHS-SINCE-INCREASE > 18
+               PERFORM 260-ELIG-WRITE-DETAIL
+           END-IF
+           .
+
+       250-ELIG-WAREHOUSE-HEADER.
+
+           PERFORM 80-WRITE-A-WAREHOUSE
+           MOVE WS-WAREHOUSE TO ELIG-WAREHOUSE-OUT
+           WRITE ELIGIBILITY-REPORT FROM ELIG-HEADING-WAREHOUSE
+               AFTER ADVANCING 2 LINES
+           WRITE ELIGIBILITY-REPORT FROM ELIG-HEADING-THREE
+               AFTER ADVANCING 2 LINES
+           WRITE ELIGIBILITY-REPORT FROM ELIG-HEADING-FOUR
+               AFTER ADVANCING 1 LINE
+           .
+
+       260-ELIG-WRITE-DETAIL.
+
+           MOVE EMPLOYEE-ID TO ELIG-EMPLOYEE-ID-OUT
+           MOVE LAST-NAME   TO ELIG-LAST-NAME-OUT
+           PERFORM 90-WRITE-EMPLOYEE-POSITION
+           MOVE EMPLOYEE-POSITION-OUT TO ELIG-POSITION-OUT
+           MOVE PID-MONTH TO ELIG-INCR-MONTH
+           MOVE PID-DAY   TO ELIG-INCR-DAY
+           MOVE PID-YEAR  TO ELIG-INCR-YEAR
+           MOVE WS-MONTHS-SINCE-INCREASE TO ELIG-MONTHS-OUT
+           WRITE ELIGIBILITY-REPORT FROM ELIG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       290-ELIG-EOF-ROUTINE.
+
+           CLOSE SORTED-EMPLOYEE-FILE
+                 ELIGIBILITY-REPORT-FILE
            STOP RUN
            .
        
\ No newline at end of file
